@@ -0,0 +1,5 @@
+	01 VERIFY-TRAILER-RECORD.
+		05 VT-REC-TYPE PIC X(1).
+		05 VT-SAMPLED-COUNT PIC 9(6).
+		05 VT-MISMATCH-COUNT PIC 9(6).
+		05 FILLER PIC X(67).
