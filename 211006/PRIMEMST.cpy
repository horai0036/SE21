@@ -0,0 +1,4 @@
+	01 PRIME-MASTER-RECORD.
+		05 PM-NUMBER PIC 9(3).
+		05 PM-STATUS PIC X(1).
+		05 PM-FACTOR PIC 9(3).
