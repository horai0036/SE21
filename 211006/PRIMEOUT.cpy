@@ -0,0 +1,6 @@
+	01 PRIME-RECORD.
+		05 PR-REC-TYPE PIC X(1).
+		05 PR-RUN-DATE PIC 9(8).
+		05 PR-SEQ-NO PIC 9(6).
+		05 PR-VALUE PIC 9(3).
+		05 FILLER PIC X(62).
