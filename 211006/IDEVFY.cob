@@ -0,0 +1,114 @@
+	*> 2210104071 Teruya Horai
+
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. IDEVFY.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT PRIME-MASTER ASSIGN TO "PRIMEMST"
+			ORGANIZATION INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS PM-NUMBER
+			FILE STATUS IS WS-FS-PMST.
+		SELECT VERIFY-FILE ASSIGN TO "PMVERFY"
+			ORGANIZATION LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD PRIME-MASTER.
+	COPY PRIMEMST.
+
+	FD VERIFY-FILE.
+	COPY VERIFYRC.
+	COPY VERIFYTR.
+
+	WORKING-STORAGE SECTION.
+		01 WS-FS-PMST PIC X(2).
+		01 WS-AT-END PIC X(1) VALUE "N".
+		01 WS-SAMPLE-INT PIC 9(3) VALUE 10.
+		01 WS-READ-CNT PIC 9(6) VALUE 0.
+		01 WS-SAMPLED-CNT PIC 9(6) VALUE 0.
+		01 WS-MISMATCH-CNT PIC 9(6) VALUE 0.
+		01 WS-VF-NUMBER PIC 9(3).
+		01 WS-VF-FLAG PIC 9(3).
+		01 WS-VF-J PIC 9(3).
+		01 WS-VF-REM PIC 9(3).
+		01 WS-VF-STATUS PIC X(1).
+
+	PROCEDURE DIVISION.
+	0000-MAIN-PROCESS.
+		PERFORM 1000-OPEN-FILES.
+		PERFORM 2000-VERIFY-SAMPLE UNTIL WS-AT-END = "Y".
+		PERFORM 3000-WRITE-TRAILER.
+		PERFORM 4000-CLOSE-FILES.
+		STOP RUN.
+
+	1000-OPEN-FILES.
+		OPEN INPUT PRIME-MASTER.
+		IF WS-FS-PMST NOT = "00"
+			DISPLAY "IDEVFY0001E PMST OPEN ERR"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		OPEN OUTPUT VERIFY-FILE.
+		MOVE 0 TO PM-NUMBER.
+		START PRIME-MASTER KEY IS NOT LESS THAN PM-NUMBER
+			INVALID KEY MOVE "Y" TO WS-AT-END
+		END-START.
+
+	2000-VERIFY-SAMPLE.
+		READ PRIME-MASTER NEXT RECORD
+			AT END MOVE "Y" TO WS-AT-END
+		END-READ.
+		IF WS-AT-END NOT = "Y"
+			ADD 1 TO WS-READ-CNT
+			IF FUNCTION MOD(WS-READ-CNT WS-SAMPLE-INT) = 0
+				PERFORM 2100-CHECK-RECORD
+			END-IF
+		END-IF.
+
+	2100-CHECK-RECORD.
+		ADD 1 TO WS-SAMPLED-CNT.
+		MOVE PM-NUMBER TO WS-VF-NUMBER.
+		PERFORM 2150-RECOMPUTE-PRIMALITY.
+		IF WS-VF-FLAG = 0
+			MOVE "P" TO WS-VF-STATUS
+		ELSE
+			MOVE "C" TO WS-VF-STATUS
+		END-IF.
+		IF WS-VF-STATUS NOT = PM-STATUS
+			ADD 1 TO WS-MISMATCH-CNT
+			MOVE "D" TO VM-REC-TYPE
+			MOVE PM-NUMBER TO VM-NUMBER
+			MOVE PM-STATUS TO VM-STORED-STATUS
+			MOVE WS-VF-STATUS TO VM-RECOMPUTED-STATUS
+			WRITE VERIFY-MISMATCH-RECORD
+		END-IF.
+
+	2150-RECOMPUTE-PRIMALITY.
+		MOVE 0 TO WS-VF-FLAG.
+		IF WS-VF-NUMBER < 2
+			MOVE 1 TO WS-VF-FLAG
+		ELSE
+			PERFORM VARYING WS-VF-J FROM 2 BY 1
+					UNTIL WS-VF-J > WS-VF-NUMBER - 1
+				COMPUTE WS-VF-REM =
+					FUNCTION MOD(WS-VF-NUMBER
+						WS-VF-J)
+				IF WS-VF-REM = 0
+					MOVE 1 TO WS-VF-FLAG
+					EXIT PERFORM
+				END-IF
+			END-PERFORM
+		END-IF.
+
+	3000-WRITE-TRAILER.
+		MOVE "T" TO VT-REC-TYPE.
+		MOVE WS-SAMPLED-CNT TO VT-SAMPLED-COUNT.
+		MOVE WS-MISMATCH-CNT TO VT-MISMATCH-COUNT.
+		WRITE VERIFY-TRAILER-RECORD.
+
+	4000-CLOSE-FILES.
+		CLOSE PRIME-MASTER.
+		CLOSE VERIFY-FILE.
