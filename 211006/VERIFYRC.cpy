@@ -0,0 +1,6 @@
+	01 VERIFY-MISMATCH-RECORD.
+		05 VM-REC-TYPE PIC X(1).
+		05 VM-NUMBER PIC 9(3).
+		05 VM-STORED-STATUS PIC X(1).
+		05 VM-RECOMPUTED-STATUS PIC X(1).
+		05 FILLER PIC X(74).
