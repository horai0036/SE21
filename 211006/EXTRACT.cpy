@@ -0,0 +1,4 @@
+	01 KEY-EXTRACT-RECORD.
+		05 EX-PRIME-VALUE PIC 9(3).
+		05 EX-REC-TYPE PIC X(1).
+		05 FILLER PIC X(76).
