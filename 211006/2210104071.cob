@@ -1,28 +1,299 @@
-	*> 2210104071 Teruya Horai
-	
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. IDEONE.
-
-	ENVIRONMENT DIVISION.
-
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-		01 FLAG PIC 9(3).
-		01 I PIC 9(3).
-		01 J PIC 9(3).
-		01 REM PIC 9(3).
-	
-	PROCEDURE DIVISION.
-		MOVE 0 TO FLAG.
-		PERFORM VARYING I FROM 2 BY 1 UNTIL I > 100
-			MOVE 0 TO FLAG
-			PERFORM VARYING J FROM 2 BY 1 UNTIL J > I - 1
-				COMPUTE REM = FUNCTION MOD(I J)
-				IF REM = 0 THEN
-					COMPUTE FLAG = 1
-					EXIT PERFORM
-			END-PERFORM
-			IF FLAG = 0 THEN
-				DISPLAY I
-		END-PERFORM.
-		STOP RUN.
\ No newline at end of file
+	*> 2210104071 Teruya Horai
+
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. IDEONE.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CONTROL-FILE ASSIGN TO "CTLPARM"
+			ORGANIZATION LINE SEQUENTIAL
+			FILE STATUS IS WS-FS-CTL.
+		SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+			ORGANIZATION LINE SEQUENTIAL.
+		SELECT PRIME-MASTER ASSIGN TO "PRIMEMST"
+			ORGANIZATION INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS PM-NUMBER
+			FILE STATUS IS WS-FS-PMST.
+		SELECT COMPOSITE-FACTORS-FILE ASSIGN TO "COMPFACT"
+			ORGANIZATION LINE SEQUENTIAL.
+		SELECT RESTART-FILE ASSIGN TO "RESTART"
+			ORGANIZATION INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS RS-KEY
+			FILE STATUS IS WS-FS-RSTRT.
+		SELECT TWIN-PRIME-FILE ASSIGN TO "TWINPRM"
+			ORGANIZATION LINE SEQUENTIAL.
+		SELECT KEY-EXTRACT-FILE ASSIGN TO "KEYXTR"
+			ORGANIZATION LINE SEQUENTIAL.
+		SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+			ORGANIZATION LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD CONTROL-FILE.
+	COPY CTLPARM.
+
+	FD PRIME-OUT-FILE.
+	COPY PRIMEOUT.
+	COPY PRIMETRL.
+
+	FD PRIME-MASTER.
+	COPY PRIMEMST.
+
+	FD COMPOSITE-FACTORS-FILE.
+	COPY COMPFACT.
+
+	FD RESTART-FILE.
+	COPY RESTART.
+
+	FD TWIN-PRIME-FILE.
+	COPY TWINPRM.
+
+	FD KEY-EXTRACT-FILE.
+	COPY EXTRACT.
+
+	FD AUDIT-FILE.
+	COPY AUDITREC.
+
+	WORKING-STORAGE SECTION.
+		01 FLAG PIC 9(3).
+		01 I PIC 9(3).
+		01 J PIC 9(3).
+		01 REM PIC 9(3).
+		01 WS-LOW-BOUND PIC 9(3).
+		01 WS-HIGH-BOUND PIC 9(3).
+		01 WS-RUN-DATE PIC 9(8).
+		01 WS-SEQ-NO PIC 9(6) VALUE 0.
+		01 WS-FS-PMST PIC X(2).
+		01 WS-MASTER-FOUND PIC X(1).
+		01 WS-FS-RSTRT PIC X(2).
+		01 WS-RESTART-FOUND PIC X(1) VALUE "N".
+		01 WS-START-I PIC 9(3).
+		01 WS-CKPT-INTERVAL PIC 9(3) VALUE 50.
+		01 WS-CKPT-COUNT PIC 9(5) VALUE 0.
+		01 WS-PRIME-COUNT PIC 9(6) VALUE 0.
+		01 WS-COMPOSITE-COUNT PIC 9(6) VALUE 0.
+		01 WS-MAX-PRIME PIC 9(3) VALUE 0.
+		01 WS-MAX-FIELD-VALUE PIC 9(3) VALUE 999.
+		01 WS-PREV-PRIME PIC 9(3) VALUE 0.
+		01 WS-GAP PIC 9(3).
+		01 WS-PREV-PRIME-FOUND PIC X(1) VALUE "N".
+		01 WS-RUN-TIME PIC 9(8).
+		01 WS-JOB-NAME PIC X(8).
+		01 WS-FS-CTL PIC X(2).
+
+	PROCEDURE DIVISION.
+	0000-MAIN-PROCESS.
+		PERFORM 1000-INITIALIZE.
+		PERFORM 2000-VALIDATE-BOUNDS.
+		PERFORM 3000-OPEN-RUN-FILES.
+		PERFORM 4000-PROCESS-RANGE.
+		PERFORM 4400-CLEAR-CHECKPOINT.
+		PERFORM 5000-WRITE-SUMMARY-TRAILER.
+		PERFORM 6000-WRITE-AUDIT-RECORD.
+		PERFORM 7000-CLOSE-FILES.
+		STOP RUN.
+
+	1000-INITIALIZE.
+		MOVE 0 TO FLAG.
+		ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-RUN-TIME FROM TIME.
+		MOVE "IDEONE  " TO WS-JOB-NAME.
+		DISPLAY "JOB_NAME" UPON ENVIRONMENT-NAME.
+		ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE
+			ON EXCEPTION
+				MOVE "IDEONE  " TO WS-JOB-NAME
+		END-ACCEPT.
+		OPEN INPUT CONTROL-FILE.
+		IF WS-FS-CTL NOT = "00"
+			DISPLAY "IDEONE0009E CTLPARM OPEN ERR"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		READ CONTROL-FILE
+			AT END
+				DISPLAY "IDEONE0009E CTLPARM EMPTY"
+				MOVE 16 TO RETURN-CODE
+				STOP RUN
+		END-READ.
+		CLOSE CONTROL-FILE.
+
+	2000-VALIDATE-BOUNDS.
+		IF CTL-HIGH-BOUND > WS-MAX-FIELD-VALUE
+			DISPLAY "IDEONE0006E HIGH-BOUND EXCEEDS 999"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		IF CTL-LOW-BOUND < 2 OR CTL-LOW-BOUND > CTL-HIGH-BOUND
+			DISPLAY "IDEONE0007E INVALID BOUND RANGE"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+		MOVE CTL-LOW-BOUND TO WS-LOW-BOUND.
+		MOVE CTL-HIGH-BOUND TO WS-HIGH-BOUND.
+
+	3000-OPEN-RUN-FILES.
+		OPEN OUTPUT PRIME-OUT-FILE.
+		OPEN OUTPUT COMPOSITE-FACTORS-FILE.
+		OPEN OUTPUT TWIN-PRIME-FILE.
+		OPEN OUTPUT KEY-EXTRACT-FILE.
+		OPEN I-O PRIME-MASTER.
+		IF WS-FS-PMST NOT = "00"
+			OPEN OUTPUT PRIME-MASTER
+			CLOSE PRIME-MASTER
+			OPEN I-O PRIME-MASTER
+		END-IF.
+		OPEN I-O RESTART-FILE.
+		IF WS-FS-RSTRT NOT = "00"
+			OPEN OUTPUT RESTART-FILE
+			CLOSE RESTART-FILE
+			OPEN I-O RESTART-FILE
+		END-IF.
+		PERFORM 3500-DETERMINE-START-POINT.
+
+	3500-DETERMINE-START-POINT.
+		MOVE "CKPT" TO RS-KEY.
+		READ RESTART-FILE
+			INVALID KEY MOVE "N" TO WS-RESTART-FOUND
+			NOT INVALID KEY MOVE "Y" TO WS-RESTART-FOUND
+		END-READ.
+		MOVE WS-LOW-BOUND TO WS-START-I.
+
+	4000-PROCESS-RANGE.
+		PERFORM VARYING I FROM WS-START-I BY 1
+				UNTIL I > WS-HIGH-BOUND
+			PERFORM 4100-DETERMINE-PRIMALITY
+			IF FLAG = 0 THEN
+				ADD 1 TO WS-SEQ-NO
+				MOVE "D" TO PR-REC-TYPE
+				MOVE WS-RUN-DATE TO PR-RUN-DATE
+				MOVE WS-SEQ-NO TO PR-SEQ-NO
+				MOVE I TO PR-VALUE
+				WRITE PRIME-RECORD
+				ADD 1 TO WS-PRIME-COUNT
+				IF I > WS-MAX-PRIME
+					MOVE I TO WS-MAX-PRIME
+				END-IF
+				PERFORM 4250-TRACK-PRIME-GAP
+				PERFORM 4260-WRITE-KEY-EXTRACT
+			ELSE
+				MOVE I TO CF-NUMBER
+				MOVE J TO CF-FACTOR
+				COMPUTE CF-QUOTIENT = I / J
+				WRITE COMPOSITE-FACTOR-RECORD
+				ADD 1 TO WS-COMPOSITE-COUNT
+			END-IF
+			PERFORM 4300-CHECKPOINT-CHECK
+		END-PERFORM.
+
+	4300-CHECKPOINT-CHECK.
+		ADD 1 TO WS-CKPT-COUNT.
+		IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+			MOVE "CKPT" TO RS-KEY
+			MOVE I TO RS-LAST-I
+			IF WS-RESTART-FOUND = "Y"
+				REWRITE RESTART-RECORD
+			ELSE
+				WRITE RESTART-RECORD
+				MOVE "Y" TO WS-RESTART-FOUND
+			END-IF
+			MOVE 0 TO WS-CKPT-COUNT
+		END-IF.
+
+	4400-CLEAR-CHECKPOINT.
+		IF WS-RESTART-FOUND = "Y"
+			MOVE "CKPT" TO RS-KEY
+			DELETE RESTART-FILE
+				INVALID KEY
+				DISPLAY "IDEONE0008E CKPT DELETE ERR"
+			END-DELETE
+			MOVE "N" TO WS-RESTART-FOUND
+		END-IF.
+
+	4100-DETERMINE-PRIMALITY.
+		MOVE I TO PM-NUMBER.
+		READ PRIME-MASTER
+			INVALID KEY MOVE "N" TO WS-MASTER-FOUND
+			NOT INVALID KEY MOVE "Y" TO WS-MASTER-FOUND
+		END-READ.
+		IF WS-MASTER-FOUND = "Y"
+			IF PM-STATUS = "P" THEN
+				MOVE 0 TO FLAG
+			ELSE
+				MOVE 1 TO FLAG
+			END-IF
+			MOVE PM-FACTOR TO J
+		ELSE
+			PERFORM 4150-COMPUTE-PRIMALITY
+			MOVE I TO PM-NUMBER
+			IF FLAG = 0 THEN
+				MOVE "P" TO PM-STATUS
+				MOVE 0 TO PM-FACTOR
+			ELSE
+				MOVE "C" TO PM-STATUS
+				MOVE J TO PM-FACTOR
+			END-IF
+			WRITE PRIME-MASTER-RECORD
+			INVALID KEY
+			DISPLAY "IDEONE0002E PMST WRITE ERR"
+			END-WRITE
+		END-IF.
+
+	4250-TRACK-PRIME-GAP.
+		IF WS-PREV-PRIME-FOUND = "Y"
+			COMPUTE WS-GAP = I - WS-PREV-PRIME
+			MOVE WS-PREV-PRIME TO TP-PRIME1
+			MOVE I TO TP-PRIME2
+			MOVE WS-GAP TO TP-GAP
+			IF WS-GAP = 2
+				MOVE "Y" TO TP-TWIN-FLAG
+			ELSE
+				MOVE "N" TO TP-TWIN-FLAG
+			END-IF
+			WRITE TWIN-PRIME-RECORD
+		END-IF.
+		MOVE I TO WS-PREV-PRIME.
+		MOVE "Y" TO WS-PREV-PRIME-FOUND.
+
+	4260-WRITE-KEY-EXTRACT.
+		MOVE I TO EX-PRIME-VALUE.
+		MOVE "P" TO EX-REC-TYPE.
+		WRITE KEY-EXTRACT-RECORD.
+
+	4150-COMPUTE-PRIMALITY.
+		MOVE 0 TO FLAG.
+		PERFORM VARYING J FROM 2 BY 1 UNTIL J > I - 1
+			COMPUTE REM = FUNCTION MOD(I J)
+			IF REM = 0 THEN
+				COMPUTE FLAG = 1
+				EXIT PERFORM
+		END-PERFORM.
+
+	5000-WRITE-SUMMARY-TRAILER.
+		MOVE "T" TO PT-REC-TYPE.
+		MOVE WS-PRIME-COUNT TO PT-PRIME-COUNT.
+		MOVE WS-COMPOSITE-COUNT TO PT-COMPOSITE-COUNT.
+		MOVE WS-MAX-PRIME TO PT-MAX-PRIME.
+		WRITE PRIME-TRAILER-RECORD.
+
+	6000-WRITE-AUDIT-RECORD.
+		OPEN EXTEND AUDIT-FILE.
+		MOVE WS-RUN-DATE TO AU-RUN-DATE.
+		MOVE WS-RUN-TIME TO AU-RUN-TIME.
+		MOVE WS-JOB-NAME TO AU-JOB-NAME.
+		MOVE WS-LOW-BOUND TO AU-LOW-BOUND.
+		MOVE WS-HIGH-BOUND TO AU-HIGH-BOUND.
+		MOVE WS-PRIME-COUNT TO AU-PRIME-COUNT.
+		MOVE WS-COMPOSITE-COUNT TO AU-COMPOSITE-COUNT.
+		WRITE AUDIT-RECORD.
+		CLOSE AUDIT-FILE.
+
+	7000-CLOSE-FILES.
+		CLOSE PRIME-OUT-FILE.
+		CLOSE PRIME-MASTER.
+		CLOSE COMPOSITE-FACTORS-FILE.
+		CLOSE RESTART-FILE.
+		CLOSE TWIN-PRIME-FILE.
+		CLOSE KEY-EXTRACT-FILE.
