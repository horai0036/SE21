@@ -0,0 +1,8 @@
+	01 AUDIT-RECORD.
+		05 AU-RUN-DATE PIC 9(8).
+		05 AU-RUN-TIME PIC 9(8).
+		05 AU-JOB-NAME PIC X(8).
+		05 AU-LOW-BOUND PIC 9(3).
+		05 AU-HIGH-BOUND PIC 9(3).
+		05 AU-PRIME-COUNT PIC 9(6).
+		05 AU-COMPOSITE-COUNT PIC 9(6).
