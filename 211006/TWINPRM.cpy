@@ -0,0 +1,5 @@
+	01 TWIN-PRIME-RECORD.
+		05 TP-PRIME1 PIC 9(3).
+		05 TP-PRIME2 PIC 9(3).
+		05 TP-GAP PIC 9(3).
+		05 TP-TWIN-FLAG PIC X(1).
