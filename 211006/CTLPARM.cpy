@@ -0,0 +1,3 @@
+	01 CONTROL-RECORD.
+		05 CTL-LOW-BOUND PIC 9(5).
+		05 CTL-HIGH-BOUND PIC 9(5).
