@@ -0,0 +1,4 @@
+	01 COMPOSITE-FACTOR-RECORD.
+		05 CF-NUMBER PIC 9(3).
+		05 CF-FACTOR PIC 9(3).
+		05 CF-QUOTIENT PIC 9(3).
