@@ -0,0 +1,6 @@
+	01 PRIME-TRAILER-RECORD.
+		05 PT-REC-TYPE PIC X(1).
+		05 PT-PRIME-COUNT PIC 9(6).
+		05 PT-COMPOSITE-COUNT PIC 9(6).
+		05 PT-MAX-PRIME PIC 9(3).
+		05 FILLER PIC X(64).
