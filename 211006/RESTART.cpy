@@ -0,0 +1,3 @@
+	01 RESTART-RECORD.
+		05 RS-KEY PIC X(4).
+		05 RS-LAST-I PIC 9(3).
